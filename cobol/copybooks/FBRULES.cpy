@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000101*FBRULES - FIZZBUZZ DIVISOR/LABEL RULES TABLE.
+000102*
+000103*THE TABLE IS LOADED AT RUN TIME FROM RULES-FILE (SEE
+000104*1400-LOAD-RULES-TABLE IN FIZZ-BUZZ). ADDING, REMOVING OR
+000105*CHANGING A RULE IS A CHANGE TO THAT DATA FILE ONLY - IT DOES
+000106*NOT REQUIRE A PROGRAM CHANGE OR A RECOMPILE.
+000107*----------------------------------------------------------*
+000110 01  FB-RULES-TABLE.
+000120     05 FB-RULE-ENTRY OCCURS 10 TIMES
+000121        INDEXED BY FB-RULE-IDX.
+000130        10 FB-RULE-DIVISOR      PIC 9(02).
+000140        10 FB-RULE-LABEL        PIC X(08).
+
+000150 01  FB-RULE-COUNT              PIC 9(02) COMP VALUE 0.
