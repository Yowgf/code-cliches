@@ -1,60 +1,1197 @@
-000000 IDENTIFICATION DIVISION.
-000050 PROGRAM-ID. FIZZ-BUZZ.
-
-000100 DATA DIVISION.
-000150 WORKING-STORAGE SECTION.
-
-000151*N is the input. We will print fizzbuzz until N.
-000200 01 N PIC IS 9(03) VALUE 100.
-
-000250 01 COUNTER PIC IS 9999.
-000300 01 OUTPUT-STRING1 PIC IS X(4).
-000350 01 OUTPUT-STRING2 PIC IS X(4).
-000400 01 OUTPUT-STRING-CONC PIC IS X(16).
-000450 01 REM PIC IS 9(01).
-000500 01 I PIC IS 9(02).
-000550 01 MAX-LENGTH PIC IS 9(02) VALUE 16.
-
-000600 PROCEDURE DIVISION.
-000650 MAIN-PROCEDURE.
-000700  PERFORM CHECK-INPUT-VALUE
-000800  PERFORM DISPLAY-FIZZ-BUZZES
-000850  STOP RUN.
-000900  CHECK-INPUT-VALUE.
-000950    IF N = 0
-001000      STOP RUN
-001050    END-IF.
-001100  DISPLAY-FIZZ-BUZZES.
-001150    DISPLAY 0000
-001200    MOVE 1 TO COUNTER
-001250    PERFORM DISPLAY-FIZZ-BUZZ UNTIL COUNTER = N.
-001300  DISPLAY-FIZZ-BUZZ.
-001350    MOVE SPACES TO OUTPUT-STRING-CONC
-001400    MOVE SPACES TO OUTPUT-STRING1
-001450    MOVE SPACES TO OUTPUT-STRING2
-001500    DIVIDE COUNTER BY 3 GIVING REM REMAINDER REM
-001550    IF REM = 0
-001600      MOVE "Fizz" TO OUTPUT-STRING1
-001650    END-IF
-001700    DIVIDE COUNTER BY 5 GIVING REM REMAINDER REM
-001750    IF REM = 0
-001800      MOVE "Buzz" TO OUTPUT-STRING2
-001850    END-IF
-001900    STRING OUTPUT-STRING1 OUTPUT-STRING2 DELIMITED BY SIZE INTO
-001901      OUTPUT-STRING-CONC
-001950    IF OUTPUT-STRING-CONC IS EQUAL TO SPACES
-002000      MOVE COUNTER TO OUTPUT-STRING-CONC
-002050    END-IF
-002100    PERFORM TRIM-STRING
-002150    DISPLAY OUTPUT-STRING-CONC
-002200    COMPUTE COUNTER = COUNTER + 1.
-002250  TRIM-STRING.
-002300    PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-LENGTH OR
-002301      OUTPUT-STRING-CONC (I:1) NOT = ' '
-002350        CONTINUE
-002400    END-PERFORM
-002450    IF I <= MAX-LENGTH
-002500        MOVE OUTPUT-STRING-CONC (I: MAX-LENGTH - I + 1) TO
-002501      OUTPUT-STRING-CONC
-002550    END-IF.
-002600 END PROGRAM FIZZ-BUZZ.
+000050 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. FIZZ-BUZZ.
+000150*AUTHOR.     DATA PROCESSING.
+000200*INSTALLATION. SHOP BATCH LIBRARY.
+000250*DATE-WRITTEN. 01/01/2020.
+000300*DATE-COMPILED.
+000350*REMARKS.
+000400*    PRINTS THE FIZZBUZZ SEQUENCE FROM 1 TO N.
+000450*
+000500*MODIFICATION HISTORY.
+000550*    DATE       INIT  DESCRIPTION
+000600*    ---------  ----  --------------------------------------
+000650*    08/09/2026 DP    N IS NOW SUPPLIED AT RUN TIME FROM A
+000700*                     PARM FILE INSTEAD OF BEING HARDCODED.
+000750*    08/09/2026 DP    ADDED A PRINTED REPORT FILE WITH PAGE
+000800*                     HEADERS IN PLACE OF THE CONSOLE DISPLAY.
+000850*    08/09/2026 DP    DIVISOR/LABEL RULES ARE NOW LOADED FROM
+000900*                     RULES-FILE INTO THE FBRULES TABLE INSTEAD
+000950*                     OF BEING HARDCODED TO FIZZ/BUZZ.
+001000*    08/09/2026 DP    ADDED PERIODIC CHECKPOINTS SO A LONG RUN
+001050*                     CAN BE RESTARTED WHERE IT LEFT OFF.
+001100*    08/09/2026 DP    ADDED AN END-OF-RUN STATISTICS TRAILER.
+001150*    08/09/2026 DP    N AND THE PARM FILE FIELDS ARE NOW VALIDATED
+001200*                     WITH A DISTINCT RETURN CODE PER FAILURE.
+001250*    08/09/2026 DP    ADDED A PERSISTENT AUDIT LOG RECORD FOR
+001300*                     EACH RUN OF THE PROGRAM.
+001350*    08/09/2026 DP    ADDED EXTRACT-FILE, A DELIMITED-FIELD
+001400*                     OUTPUT FILE FOR DOWNSTREAM SYSTEM LOADS.
+001450*    08/09/2026 DP    PARM-FILE IS NOW READ AS A MULTI-RECORD
+001500*                     CONTROL FILE SO ONE SUBMISSION CAN COVER
+001550*                     SEVERAL START/END RANGES.
+001600*    08/09/2026 DP    ADDED LOOKUP-FILE, A KEYED FILE OF THE SAME
+001650*                     RESULTS FOR AD HOC LOOKUP BY NUMBER.
+001700 ENVIRONMENT DIVISION.
+001750 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001850     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+001860         ORGANIZATION IS LINE SEQUENTIAL
+001870         FILE STATUS IS FB-PARM-FILE-STATUS.
+001950     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+001960         ORGANIZATION IS LINE SEQUENTIAL
+001970         FILE STATUS IS FB-REPORT-FILE-STATUS.
+002050     SELECT RULES-FILE ASSIGN TO "RULESFIL"
+002060         ORGANIZATION IS LINE SEQUENTIAL
+002070         FILE STATUS IS FB-RULES-FILE-STATUS.
+002150     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002250     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002350     SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+
+002450*REPORT-SCRATCH-FILE AND EXTRACT-SCRATCH-FILE ARE WORK FILES USED
+002500*ONLY BY 1680-TRUNCATE-RESTART-FILES TO REBUILD REPORT-FILE AND
+002550*EXTRACT-FILE WITHOUT THE RECORDS A PRIOR ABENDED RUN ALREADY
+002600*WROTE PAST THE LAST CHECKPOINT.
+002650     SELECT OPTIONAL REPORT-SCRATCH-FILE ASSIGN TO "RPTFILE.TMP"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002750     SELECT OPTIONAL EXTRACT-SCRATCH-FILE ASSIGN TO "EXTRFILE.TMP"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+
+002850*LOOKUP-FILE IS REBUILT EACH RUN SO OPERATIONS CAN ANSWER "IS
+002900*NUMBER NNNNN A FIZZ, A BUZZ, BOTH, OR PLAIN?" WITH A SINGLE
+002950*KEYED READ INSTEAD OF RERUNNING AND SCANNING THE FULL REPORT.
+003000*ACCESS IS DYNAMIC, NOT SEQUENTIAL, BECAUSE A MULTI-RANGE
+003050*CONTROL FILE NEEDS NOT PRODUCE COUNTER VALUES IN ASCENDING
+003100*ORDER ACROSS THE WHOLE RUN, AND SEQUENTIAL ACCESS WOULD REQUIRE
+003150*EVERY WRITE TO BE IN ASCENDING KEY ORDER FOR THE LIFE OF THE
+003200*OPEN FILE.
+003250     SELECT LOOKUP-FILE ASSIGN TO "LOOKUPF"
+003300         ORGANIZATION IS INDEXED
+003350         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS FB-LOOKUP-COUNTER.
+003450 DATA DIVISION.
+003500 FILE SECTION.
+003550 FD  PARM-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003650 01  FB-PARM-RECORD.
+003700     05 FB-PARM-START           PIC S9(05) SIGN LEADING SEPARATE.
+003750     05 FB-PARM-END             PIC S9(05) SIGN LEADING SEPARATE.
+
+003800 FD  REPORT-FILE
+003850     LABEL RECORDS ARE STANDARD.
+003900 01  FB-REPORT-RECORD           PIC X(80).
+
+003950 FD  REPORT-SCRATCH-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004050 01  FB-REPORT-SCRATCH-RECORD   PIC X(80).
+
+004100 FD  EXTRACT-SCRATCH-FILE
+004150     LABEL RECORDS ARE STANDARD.
+004200 01  FB-EXTRACT-SCRATCH-RECORD  PIC X(80).
+
+004250 FD  RULES-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004350 01  FB-RULES-RECORD.
+004400     05 FB-RULES-REC-DIVISOR    PIC 9(02).
+004450     05 FB-RULES-REC-LABEL      PIC X(08).
+
+004500*FB-CKPT-CONTROL-POS/FB-CKPT-RANGE-START/FB-CKPT-RANGE-END SHOW
+004550*WHICH PARM-FILE CONTROL RECORD WAS RUNNING WHEN THIS CHECKPOINT
+004600*WAS WRITTEN, SO 1650-SKIP-TO-RESUME-RANGE CAN MATCH A RESTART TO
+004650*THE SAME RANGE INSTEAD OF ASSUMING IT WAS ALWAYS THE FIRST ONE.
+004700*FB-CKPT-PAGE-NUMBER, FB-CKPT-PAGE-LINE-COUNT, AND
+004750*FB-CKPT-REPORT-LINE-NO CARRY FORWARD REPORT-FILE'S PAGE/LINE
+004800*STATE SO A RESTART CONTINUES THE REPORT'S PAGE AND LINE NUMBERING
+004850*INSTEAD OF RESTARTING IT PARTWAY THROUGH THE FILE.
+004900*FB-CKPT-REPORT-PHYS-LINES IS THE PHYSICAL RECORD COUNT
+004950*REPORT-FILE HELD AT CHECKPOINT TIME (HEADERS AND RANGE HEADINGS
+005000*INCLUDED); 1680-TRUNCATE-RESTART-FILES USES IT TO DROP ANY
+005050*REPORT-FILE RECORDS THE ABENDED RUN WROTE AFTER THAT POINT SO A
+005100*RESTART DOES NOT DUPLICATE THEM.
+005110*FB-CKPT-GRAND-TOTAL, FB-CKPT-RANGE-NUMBER, AND
+005120*FB-CKPT-FIRST-RANGE-START CARRY FORWARD FB-GRAND-TOTAL-COUNT,
+005130*FB-RANGE-NUMBER, AND FB-FIRST-RANGE-START SO A RESTART'S
+005140*5000-WRITE-AUDIT-RECORD STILL REPORTS THE WHOLE RUN'S TOTALS
+005150*RATHER THAN JUST THE RESUMED PORTION.
+005160 FD  CHECKPOINT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005250 01  FB-CKPT-RECORD.
+005300     05 FB-CKPT-CONTROL-POS     PIC 9(03).
+005350     05 FILLER                  PIC X(01).
+005400     05 FB-CKPT-RANGE-START     PIC S9(05) SIGN LEADING SEPARATE.
+005450     05 FILLER                  PIC X(01).
+005500     05 FB-CKPT-RANGE-END       PIC S9(05) SIGN LEADING SEPARATE.
+005550     05 FILLER                  PIC X(01).
+005600     05 FB-CKPT-COUNTER         PIC 9(05).
+005650     05 FILLER                  PIC X(01).
+005700     05 FB-CKPT-PAGE-NUMBER     PIC 9(03).
+005750     05 FILLER                  PIC X(01).
+005800     05 FB-CKPT-PAGE-LINE-COUNT PIC 9(02).
+005850     05 FILLER                  PIC X(01).
+005900     05 FB-CKPT-REPORT-LINE-NO  PIC 9(05).
+005950     05 FILLER                  PIC X(01).
+006000     05 FB-CKPT-REPORT-PHYS-LINES PIC 9(07).
+006010     05 FILLER                  PIC X(01).
+006020     05 FB-CKPT-GRAND-TOTAL     PIC 9(07).
+006030     05 FILLER                  PIC X(01).
+006040     05 FB-CKPT-RANGE-NUMBER    PIC 9(03).
+006050     05 FILLER                  PIC X(01).
+006060     05 FB-CKPT-FIRST-RANGE-START PIC S9(05)
+006065        SIGN LEADING SEPARATE.
+006070     05 FILLER                  PIC X(01).
+006100     05 FB-CKPT-TIME            PIC 9(08).
+
+006150*FB-AUDIT-N IS THE LAST CONTROL-FILE RANGE'S END VALUE; FOR A
+006200*MULTI-RANGE RUN (SEE 1700-PROCESS-CONTROL-FILE) THIS ALONE
+006250*DOESN'T DESCRIBE THE WHOLE RUN, SO FB-AUDIT-RANGE-COUNT AND
+006300*FB-AUDIT-FIRST-START ARE ALSO CARRIED SO THE ONE AUDIT RECORD
+006350*PER RUN (REQUIRED BY THE SHOP'S COMPLIANCE TRAIL) STILL SUMS UP
+006400*EVERY RANGE THAT RAN: HOW MANY, WHERE THE FIRST ONE STARTED, AND
+006450*WHERE THE LAST ONE ENDED.
+006500 FD  AUDIT-FILE
+006550     LABEL RECORDS ARE STANDARD.
+006600 01  FB-AUDIT-RECORD.
+006650     05 FB-AUDIT-DATE           PIC 9(08).
+006700     05 FILLER                  PIC X(01).
+006750     05 FB-AUDIT-TIME           PIC 9(08).
+006800     05 FILLER                  PIC X(01).
+006850     05 FB-AUDIT-RANGE-COUNT    PIC ZZ9.
+006900     05 FILLER                  PIC X(01).
+006950     05 FB-AUDIT-FIRST-START    PIC ZZZZ9.
+007000     05 FILLER                  PIC X(01).
+007050     05 FB-AUDIT-N              PIC ZZZZ9.
+007100     05 FILLER                  PIC X(01).
+007150     05 FB-AUDIT-RECORD-COUNT   PIC ZZZZZZ9.
+007200     05 FILLER                  PIC X(01).
+007250     05 FB-AUDIT-RETURN-CODE    PIC ZZ9.
+
+007300*EXTRACT-FILE CARRIES THE SAME RESULT AS THE REPORT LINE IN
+007350*SEPARATE FIELDS SO A DOWNSTREAM PROGRAM CAN LOAD IT WITHOUT
+007400*PARSING OUTPUT-STRING-CONC. FB-EXTR-REM3/FB-EXTR-REM5 ARE THE
+007450*REMAINDERS FOR THE RULES-TABLE ENTRIES WHOSE DIVISOR IS 3 AND 5,
+007500*THE SHOP'S CONVENTIONAL FIZZ/BUZZ DIVISORS (SEE 3110-APPLY-RULE).
+007550 FD  EXTRACT-FILE
+007600     LABEL RECORDS ARE STANDARD.
+007650 01  FB-EXTRACT-RECORD.
+007700     05 FB-EXTR-COUNTER         PIC ZZZZ9.
+007750     05 FILLER                  PIC X(01).
+007800     05 FB-EXTR-REM3            PIC 9(01).
+007850     05 FILLER                  PIC X(01).
+007900     05 FB-EXTR-REM5            PIC 9(01).
+007950     05 FILLER                  PIC X(01).
+008000     05 FB-EXTR-LABEL           PIC X(40).
+
+008050*LOOKUP-FILE HOLDS THE SAME RESULT AS EXTRACT-FILE, KEYED ON
+008100*FB-LOOKUP-COUNTER, FOR A QUICK INDEXED READ ON ONE NUMBER
+008150*INSTEAD OF A FULL SEQUENTIAL SCAN.
+008200 FD  LOOKUP-FILE
+008250     LABEL RECORDS ARE STANDARD.
+008300 01  FB-LOOKUP-RECORD.
+008350     05 FB-LOOKUP-COUNTER       PIC 9(05).
+008400     05 FILLER                  PIC X(01).
+008450     05 FB-LOOKUP-REM3          PIC 9(01).
+008500     05 FILLER                  PIC X(01).
+008550     05 FB-LOOKUP-REM5          PIC 9(01).
+008600     05 FILLER                  PIC X(01).
+008650     05 FB-LOOKUP-LABEL         PIC X(40).
+008700 WORKING-STORAGE SECTION.
+008750 COPY FBRULES.
+
+008800*N IS THE RUN LENGTH. IT IS LOADED FROM FB-PARM-RECORD BELOW
+008850*RATHER THAN HARDCODED, SO OPERATIONS CAN CHANGE THE RANGE
+008900*WITHOUT A RECOMPILE.
+008950 01  N                          PIC IS S9(05) VALUE ZERO.
+
+009000*FB-N-DIGIT-WORK/FB-N-DIGIT-COUNT ARE WORK FIELDS FOR
+009050*2040-COUNT-N-DIGITS, WHICH COUNTS HOW MANY DIGITS N'S ACTUAL
+009100*VALUE OCCUPIES SO 2000-CHECK-INPUT-VALUE CAN CONFIRM IT WILL
+009150*STILL FIT IN OUTPUT-STRING-CONC.
+009200 01  FB-N-DIGIT-WORK            PIC 9(05) VALUE 0.
+009250 01  FB-N-DIGIT-COUNT           PIC 9(02) VALUE 0.
+
+009300 01  FB-RANGE-START             PIC IS S9(05) VALUE 1.
+
+009350*FB-RANGE-NUMBER COUNTS THE CONTROL-FILE RANGES PROCESSED SO
+009400*FAR IN THIS RUN, FOR THE PER-RANGE REPORT HEADING WRITTEN BY
+009450*3550-WRITE-RANGE-HEADING AND FOR THE AUDIT RECORD'S RANGE COUNT.
+009500 01  FB-RANGE-NUMBER            PIC 9(03) COMP VALUE 0.
+
+009550*FB-FIRST-RANGE-START REMEMBERS THE FIRST CONTROL-FILE RANGE'S
+009600*START VALUE FOR THE RUN'S ONE AUDIT RECORD (SEE
+009650*5000-WRITE-AUDIT-RECORD); FB-FIRST-RANGE-SEEN MAKES SURE IT IS
+009700*ONLY CAPTURED ONCE, ON THE FIRST RANGE.
+009750 01  FB-FIRST-RANGE-START       PIC S9(05) VALUE ZERO.
+009800 01  FB-FIRST-RANGE-SWITCHES.
+009850     05 FB-FIRST-RANGE-SEEN-SW  PIC X(01) VALUE "N".
+009900        88 FB-FIRST-RANGE-SEEN             VALUE "Y".
+
+009950 01  FB-PARM-SWITCHES.
+010000     05 FB-PARM-EOF-SW          PIC X(01) VALUE "N".
+010050        88 FB-PARM-EOF                     VALUE "Y".
+
+010060*FB-PARM-FILE-STATUS, FB-REPORT-FILE-STATUS, AND
+010070*FB-RULES-FILE-STATUS CATCH A MISSING OR UNREADABLE REQUIRED
+010080*INPUT/OUTPUT FILE AT OPEN TIME SO 1000-INITIALIZE CAN END THE
+010090*RUN WITH A MESSAGE AND RETURN-CODE, THE SAME WAY
+010100*2000-CHECK-INPUT-VALUE HANDLES A BAD PARAMETER, RATHER THAN
+010110*LETTING THE RUN ABEND.
+010120 01  FB-PARM-FILE-STATUS        PIC X(02) VALUE "00".
+010130 01  FB-REPORT-FILE-STATUS      PIC X(02) VALUE "00".
+010140 01  FB-RULES-FILE-STATUS       PIC X(02) VALUE "00".
+
+010145 01  FB-RULES-SWITCHES.
+010150     05 FB-RULES-EOF-SW         PIC X(01) VALUE "N".
+010200        88 FB-RULES-EOF                    VALUE "Y".
+
+010250 01  FB-CKPT-SWITCHES.
+010300     05 FB-CKPT-EOF-SW          PIC X(01) VALUE "N".
+010350        88 FB-CKPT-EOF                     VALUE "Y".
+
+010400*FB-IS-RESTART IS SET WHEN 1500-READ-LAST-CHECKPOINT FINDS A
+010450*CHECKPOINT FROM A PRIOR ABENDED RUN, SO 1000-INITIALIZE OPENS
+010500*REPORT-FILE AND EXTRACT-FILE EXTEND, AND LOOKUP-FILE I-O,
+010550*INSTEAD OF OUTPUT - A RESTARTED RUN MUST NOT TRUNCATE AWAY THE
+010600*OUTPUT THE ABENDED RUN ALREADY PRODUCED. LOOKUP-FILE IS
+010650*INDEXED, FOR WHICH EXTEND IS NOT A VALID OPEN MODE IN THIS
+010700*DIALECT; I-O LEAVES ITS EXISTING KEYS INTACT WHILE ALLOWING
+010750*NEW ONES TO BE WRITTEN.
+010800 01  FB-RESTART-SWITCHES.
+010850     05 FB-RESTART-SW           PIC X(01) VALUE "N".
+010900        88 FB-IS-RESTART                  VALUE "Y".
+
+010950*FB-CKPT-INTERVAL CONTROLS HOW OFTEN A CHECKPOINT IS WRITTEN
+011000*DURING THE DISPLAY-FIZZ-BUZZES LOOP, IN RECORDS PROCESSED.
+011050 01  FB-CKPT-INTERVAL           PIC 9(05) COMP VALUE 100.
+011100 01  FB-CKPT-QUOT               PIC 9(05) COMP.
+011150 01  FB-CKPT-REM                PIC 9(05) COMP.
+011200 01  FB-RESUME-COUNTER          PIC 9(05) VALUE ZERO.
+
+011250*FB-CONTROL-POSITION COUNTS PARM-FILE CONTROL RECORDS READ SO
+011300*FAR IN THIS RUN (SEE 1600-READ-CONTROL-RECORD), SO A CHECKPOINT
+011350*CAN RECORD WHICH ONE WAS RUNNING WHEN IT WAS WRITTEN.
+011400 01  FB-CONTROL-POSITION        PIC 9(03) COMP VALUE 0.
+
+011450*FB-REPORT-PHYS-LINES IS REPORT-FILE'S PHYSICAL RECORD COUNT,
+011500*INCLUDING PAGE HEADERS AND RANGE HEADINGS, WHICH DIVERGES FROM
+011550*FB-REPORT-LINE-NO (THE DETAIL-LINE-ONLY "LINE #" SEQUENCE).
+011600*3400-WRITE-REPORT-LINE, 3500-WRITE-REPORT-HEADERS, AND
+011650*3550-WRITE-RANGE-HEADING ALL ADD TO IT AS THEY WRITE.
+011700 01  FB-REPORT-PHYS-LINES       PIC 9(07) COMP VALUE 0.
+
+011750*FB-RESUME-CONTROL-POS THROUGH FB-RESUME-REPORT-PHYS-LINES HOLD
+011800*THE LAST CHECKPOINT READ BY 1500-READ-LAST-CHECKPOINT, FOR
+011850*1650-SKIP-TO-RESUME-RANGE TO MATCH AGAINST THE CONTROL FILE AND
+011900*FOR 1000-INITIALIZE/1680-TRUNCATE-RESTART-FILES TO RESTORE
+011950*REPORT-FILE'S AND EXTRACT-FILE'S STATE ON A RESTART.
+012000 01  FB-RESUME-CONTROL-POS      PIC 9(03) VALUE 0.
+012050 01  FB-RESUME-RANGE-START      PIC S9(05) VALUE ZERO.
+012100 01  FB-RESUME-RANGE-END        PIC S9(05) VALUE ZERO.
+012150 01  FB-RESUME-PAGE-NUMBER      PIC 9(03) VALUE 0.
+012200 01  FB-RESUME-PAGE-LINE-COUNT  PIC 9(02) VALUE 0.
+012250 01  FB-RESUME-REPORT-LINE-NO   PIC 9(05) VALUE 0.
+012300 01  FB-RESUME-REPORT-PHYS-LINES PIC 9(07) VALUE 0.
+012310 01  FB-RESUME-GRAND-TOTAL      PIC 9(07) VALUE 0.
+012320 01  FB-RESUME-RANGE-NUMBER     PIC 9(03) VALUE 0.
+012330 01  FB-RESUME-FIRST-RANGE-START PIC S9(05) VALUE ZERO.
+
+012350*FB-COPY-LINE-COUNT AND THE SWITCHES BELOW DRIVE
+012400*1680-TRUNCATE-RESTART-FILES' LINE-BY-LINE COPY OF RETAINED
+012450*REPORT-FILE/EXTRACT-FILE RECORDS INTO THE SCRATCH FILES.
+012500 01  FB-COPY-LINE-COUNT         PIC 9(07) COMP VALUE 0.
+
+012550*A PAGE-HEADING RECORD WRITTEN "AFTER ADVANCING PAGE" CARRIES A
+012600*LEADING FORM-FEED IN THE LINE SEQUENTIAL STREAM; WHEN THAT
+012650*RECORD IS LATER READ BACK BY 1682-COPY-REPORT-LINE, THE FORM
+012700*FEED COMES BACK AS PART OF THE RECORD'S DATA RATHER THAN AS
+012750*CARRIAGE CONTROL, AND THIS RUNTIME REFUSES TO WRITE IT BACK OUT
+012800*VERBATIM. IT IS BLANKED BEFORE THE SCRATCH-FILE COPY IS WRITTEN;
+012850*3500-WRITE-REPORT-HEADERS ISSUES ITS OWN PAGE ADVANCE FOR EVERY
+012900*HEADER WRITTEN AFTER THE RESTART, SO ONLY THE ONE HEADER LINE
+012950*ALREADY ON FILE AT CHECKPOINT TIME LOSES ITS PAGE-EJECT CONTROL
+013000*CHARACTER.
+013050 01  FB-FF-CHAR                 PIC X(01) VALUE X"0C".
+
+013100 01  FB-REPORT-COPY-SWITCHES.
+013150     05 FB-REPORT-COPY-EOF-SW   PIC X(01) VALUE "N".
+013200        88 FB-REPORT-COPY-EOF             VALUE "Y".
+013250 01  FB-EXTRACT-COPY-SWITCHES.
+013300     05 FB-EXTRACT-COPY-EOF-SW  PIC X(01) VALUE "N".
+013350        88 FB-EXTRACT-COPY-EOF            VALUE "Y".
+
+013400*FB-SCRATCH-OLD-RPT/FB-SCRATCH-NEW-RPT AND THEIR EXTRACT
+013450*COUNTERPARTS ARE THE FILE NAMES 1680-TRUNCATE-RESTART-FILES
+013500*PASSES TO CBL_RENAME_FILE/CBL_DELETE_FILE TO SWAP THE TRUNCATED
+013550*SCRATCH FILE INTO PLACE OF THE ORIGINAL.
+013600 01  FB-SCRATCH-OLD-RPT         PIC X(20) VALUE "RPTFILE.TMP".
+013650 01  FB-SCRATCH-NEW-RPT         PIC X(20) VALUE "RPTFILE".
+013700 01  FB-SCRATCH-OLD-EXT         PIC X(20) VALUE "EXTRFILE.TMP".
+013750 01  FB-SCRATCH-NEW-EXT         PIC X(20) VALUE "EXTRFILE".
+013800 01  FB-SCRATCH-RC              PIC S9(09) COMP-5.
+
+013850*END-OF-RUN STATISTICS. THE DIVISOR-3 AND DIVISOR-5 RULES IN
+013900*FB-RULES-TABLE ARE THE SHOP'S CONVENTIONAL FIZZ/BUZZ RULES;
+013950*FB-OTHER-COUNT CATCHES A LINE THAT MATCHED A RULE BEYOND THOSE
+014000*TWO WITHOUT ALSO MATCHING THE DIVISOR-3 OR DIVISOR-5 RULE.
+014050 01  FB-STATISTICS.
+014100     05 FB-FIZZ-ONLY-COUNT      PIC 9(05) COMP VALUE 0.
+014150     05 FB-BUZZ-ONLY-COUNT      PIC 9(05) COMP VALUE 0.
+014200     05 FB-FIZZBUZZ-COUNT       PIC 9(05) COMP VALUE 0.
+014250     05 FB-OTHER-COUNT          PIC 9(05) COMP VALUE 0.
+014300     05 FB-PLAIN-COUNT          PIC 9(05) COMP VALUE 0.
+014350     05 FB-TOTAL-COUNT          PIC 9(05) COMP VALUE 0.
+
+014400*FB-STATISTICS IS RESET AT THE START OF EACH CONTROL-FILE RANGE
+014450*SO THE TRAILER REPORTS THAT RANGE ALONE; FB-GRAND-TOTAL-COUNT
+014500*IS NOT RESET, SO THE AUDIT LOG RECORD REFLECTS THE WHOLE RUN.
+014550 01  FB-GRAND-TOTAL-COUNT       PIC 9(07) COMP VALUE 0.
+
+014600 01  FB-LINE-MATCH-SWITCHES.
+014650     05 FB-MATCHED-RULE1-SW     PIC X(01) VALUE "N".
+014700        88 FB-MATCHED-RULE1               VALUE "Y".
+014750     05 FB-MATCHED-RULE2-SW     PIC X(01) VALUE "N".
+014800        88 FB-MATCHED-RULE2               VALUE "Y".
+014850     05 FB-MATCHED-OTHER-SW     PIC X(01) VALUE "N".
+014900        88 FB-MATCHED-OTHER               VALUE "Y".
+
+014950 01  FB-TRAILER-LINE-1.
+015000     05 FILLER                  PIC X(13) VALUE "TOTAL LINES:".
+015050     05 FB-TRL-TOTAL            PIC ZZZZ9.
+015100     05 FILLER                  PIC X(03) VALUE SPACES.
+015150     05 FILLER                  PIC X(06) VALUE "FIZZ:".
+015200     05 FB-TRL-FIZZ             PIC ZZZZ9.
+015250     05 FILLER                  PIC X(03) VALUE SPACES.
+015300     05 FILLER                  PIC X(06) VALUE "BUZZ:".
+015350     05 FB-TRL-BUZZ             PIC ZZZZ9.
+
+015400 01  FB-TRAILER-LINE-2.
+015450     05 FILLER                  PIC X(10) VALUE "FIZZBUZZ:".
+015500     05 FB-TRL-FIZZBUZZ         PIC ZZZZ9.
+015550     05 FILLER                  PIC X(03) VALUE SPACES.
+015600     05 FILLER                  PIC X(07) VALUE "OTHER:".
+015650     05 FB-TRL-OTHER            PIC ZZZZ9.
+015700     05 FILLER                  PIC X(03) VALUE SPACES.
+015750     05 FILLER                  PIC X(07) VALUE "PLAIN:".
+015800     05 FB-TRL-PLAIN            PIC ZZZZ9.
+
+015850 01  COUNTER                    PIC IS 9(05).
+015900 01  OUTPUT-STRING-CONC         PIC IS X(40).
+015950 01  FB-BUILD-STRING            PIC IS X(40).
+016000 01  FB-BUILD-PTR               PIC 9(02) COMP.
+016050 01  FB-RULE-QUOT               PIC 9(05) COMP.
+016100 01  REM                        PIC IS 9(02).
+
+016150*FB-EXTR-REM-RULE1/2 HOLD THE REMAINDERS FOR THE DIVISOR-3 AND
+016200*DIVISOR-5 RULES-TABLE ENTRIES WHILE 3110-APPLY-RULE LOOPS, FOR
+016250*THE EXTRACT-FILE RECORD WRITTEN BY 3600-WRITE-EXTRACT-LINE.
+016300*3100-DISPLAY-FIZZ-BUZZ ZEROES BOTH AT THE START OF EVERY RECORD
+016350*SO A RULES-FILE RECONFIGURED WITHOUT A DIVISOR-3 OR DIVISOR-5
+016400*ENTRY REPORTS A ZERO REMAINDER RATHER THAN CARRYING OVER THE
+016450*PREVIOUS RECORD'S VALUE.
+016500 01  FB-EXTR-REM-RULE1          PIC IS 9(02).
+016550 01  FB-EXTR-REM-RULE2          PIC IS 9(02).
+016600 01  I                          PIC IS 9(02).
+016650 01  MAX-LENGTH                 PIC IS 9(02) VALUE 40.
+
+016700*REPORT CONTROL FIELDS FOR FB-REPORT-FILE HEADING/PAGING LOGIC.
+016750 01  FB-LINES-PER-PAGE          PIC 9(02) COMP VALUE 60.
+016800 01  FB-PAGE-LINE-COUNT         PIC 9(02) COMP VALUE 0.
+016850 01  FB-PAGE-NUMBER             PIC 9(03) COMP VALUE 0.
+016900 01  FB-REPORT-LINE-NO          PIC 9(05) VALUE 0.
+
+016950 01  FB-RUN-DATE-YYMMDD.
+017000     05 FB-RUN-DATE-YY          PIC 9(02).
+017050     05 FB-RUN-DATE-MM          PIC 9(02).
+017100     05 FB-RUN-DATE-DD          PIC 9(02).
+017150 01  FB-RUN-DATE-DISPLAY        PIC X(08).
+017200 01  FB-RUN-DATE8               PIC 9(08).
+017250 01  FB-RUN-TIME                PIC 9(08).
+
+017300 01  FB-REPORT-HEADING-1.
+017350     05 FILLER                  PIC X(20) VALUE "FIZZBUZZ REPORT".
+017400     05 FILLER                  PIC X(06) VALUE "DATE: ".
+017450     05 FB-HDG1-DATE            PIC X(08).
+017500     05 FILLER                  PIC X(38) VALUE SPACES.
+017550     05 FILLER                  PIC X(05) VALUE "PAGE ".
+017600     05 FB-HDG1-PAGE            PIC ZZ9.
+
+017650*FB-RANGE-HEADING-LINE MARKS THE START OF EACH CONTROL-FILE
+017700*RANGE'S OUTPUT SECTION WITH ITS OWN PAGE BREAK (SEE
+017750*3550-WRITE-RANGE-HEADING).
+017800 01  FB-RANGE-HEADING-LINE.
+017850     05 FILLER                  PIC X(07) VALUE "RANGE ".
+017900     05 FB-RHDG-NUMBER          PIC ZZ9.
+017950     05 FILLER                  PIC X(09) VALUE " - START ".
+018000     05 FB-RHDG-START           PIC ZZZZ9.
+018050     05 FILLER                  PIC X(06) VALUE " END ".
+018100     05 FB-RHDG-END             PIC ZZZZ9.
+
+018150 01  FB-REPORT-HEADING-2.
+018200     05 FILLER                  PIC X(06) VALUE "LINE #".
+018250     05 FILLER                  PIC X(04) VALUE SPACES.
+018300     05 FILLER                  PIC X(07) VALUE "NUMBER ".
+018350     05 FILLER                  PIC X(04) VALUE SPACES.
+018400     05 FILLER                  PIC X(06) VALUE "RESULT".
+
+018450 01  FB-REPORT-DETAIL-LINE.
+018500     05 FB-RPT-LINE-NO          PIC ZZZZ9.
+018550     05 FILLER                  PIC X(04) VALUE SPACES.
+018600     05 FB-RPT-COUNTER          PIC ZZZZ9.
+018650     05 FILLER                  PIC X(04) VALUE SPACES.
+018700     05 FB-RPT-RESULT           PIC X(40).
+
+018750 PROCEDURE DIVISION.
+018800*----------------------------------------------------------*
+018850* 0000-MAIN-PROCEDURE - CONTROLS THE OVERALL FLOW OF THE RUN.
+018900*----------------------------------------------------------*
+018950 0000-MAIN-PROCEDURE.
+019000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+019050     IF FB-PARM-EOF
+019100         PERFORM 2000-CHECK-INPUT-VALUE THRU 2000-EXIT
+019150     END-IF
+019200     PERFORM 1700-PROCESS-CONTROL-FILE UNTIL FB-PARM-EOF
+019250     CLOSE PARM-FILE
+019300     PERFORM 8000-TERMINATE
+019350     STOP RUN.
+
+019400*----------------------------------------------------------*
+019450* 1000-INITIALIZE - PRIMES THE FIRST CONTROL RECORD AND OPENS
+019500*                   THE FILES NEEDED FOR THE RUN. ON A RESTART,
+019510*                   ALSO RESTORES FB-RANGE-NUMBER ONE SHORT OF
+019520*                   THE CHECKPOINTED VALUE, BECAUSE
+019530*                   1700-PROCESS-CONTROL-FILE ADDS 1 TO IT WHEN
+019540*                   IT RE-ENTERS THE RESUMED RANGE, AND THAT
+019550*                   RANGE WAS ALREADY COUNTED ONCE BEFORE THE
+019560*                   ABEND.
+019570*----------------------------------------------------------*
+019600 1000-INITIALIZE.
+019650     OPEN INPUT PARM-FILE
+019660     IF FB-PARM-FILE-STATUS NOT = "00"
+019670         DISPLAY "FIZZ-BUZZ: PARM-FILE WOULD NOT OPEN, STATUS "
+019680             FB-PARM-FILE-STATUS
+019690         MOVE 44 TO RETURN-CODE
+019695         GO TO 1000-EXIT
+019696     END-IF
+019700     PERFORM 1600-READ-CONTROL-RECORD
+019750     ACCEPT FB-RUN-DATE-YYMMDD FROM DATE
+019800     STRING FB-RUN-DATE-MM "/" FB-RUN-DATE-DD "/" FB-RUN-DATE-YY
+019850         DELIMITED BY SIZE INTO FB-RUN-DATE-DISPLAY
+019900     ACCEPT FB-RUN-DATE8 FROM DATE YYYYMMDD
+019950     ACCEPT FB-RUN-TIME FROM TIME
+020000     PERFORM 1400-LOAD-RULES-TABLE THRU 1400-EXIT
+020010     IF RETURN-CODE NOT = 0
+020020         CLOSE PARM-FILE
+020030         GO TO 1000-EXIT
+020040     END-IF
+020050     PERFORM 1500-READ-LAST-CHECKPOINT
+020100     IF FB-IS-RESTART
+020150         OPEN EXTEND REPORT-FILE
+020200         OPEN EXTEND EXTRACT-FILE
+020250         OPEN I-O LOOKUP-FILE
+020300     ELSE
+020350         OPEN OUTPUT REPORT-FILE
+020400         OPEN OUTPUT EXTRACT-FILE
+020410         OPEN OUTPUT LOOKUP-FILE
+020500     END-IF
+020510     IF FB-REPORT-FILE-STATUS NOT = "00"
+020520         DISPLAY "FIZZ-BUZZ: REPORT-FILE WOULD NOT OPEN, STATUS "
+020530             FB-REPORT-FILE-STATUS
+020540         MOVE 48 TO RETURN-CODE
+020545         CLOSE PARM-FILE EXTRACT-FILE LOOKUP-FILE
+020550         GO TO 1000-EXIT
+020560     END-IF
+020570     OPEN EXTEND CHECKPOINT-FILE
+020600     IF FB-IS-RESTART
+020650         PERFORM 1650-SKIP-TO-RESUME-RANGE THRU 1650-EXIT
+020700         PERFORM 1680-TRUNCATE-RESTART-FILES
+020750         MOVE FB-RESUME-PAGE-NUMBER       TO FB-PAGE-NUMBER
+020800         MOVE FB-RESUME-PAGE-LINE-COUNT   TO FB-PAGE-LINE-COUNT
+020850         MOVE FB-RESUME-REPORT-LINE-NO    TO FB-REPORT-LINE-NO
+020900         MOVE FB-RESUME-REPORT-PHYS-LINES TO FB-REPORT-PHYS-LINES
+020910         MOVE FB-RESUME-GRAND-TOTAL       TO FB-GRAND-TOTAL-COUNT
+020920         MOVE FB-RESUME-RANGE-NUMBER      TO FB-RANGE-NUMBER
+020925         SUBTRACT 1 FROM FB-RANGE-NUMBER
+020930         MOVE FB-RESUME-FIRST-RANGE-START TO FB-FIRST-RANGE-START
+020940         SET FB-FIRST-RANGE-SEEN TO TRUE
+020950     END-IF.
+
+020960*----------------------------------------------------------*
+020970* 1000-EXIT - COMMON EXIT FOR 1000-INITIALIZE. A NONZERO
+020980*             RETURN-CODE HERE MEANS A REQUIRED FILE WOULD NOT
+020990*             OPEN, AND THE MESSAGE HAS ALREADY BEEN DISPLAYED
+020991*             AND ANY FILE OPENED SO FAR ALREADY CLOSED, SO
+020992*             THE RUN SIMPLY ENDS WITHOUT 8000-TERMINATE, SINCE
+020993*             REPORT-FILE, CHECKPOINT-FILE, EXTRACT-FILE, AND
+020994*             LOOKUP-FILE ARE NOT ALL GUARANTEED OPEN YET AT
+020995*             THESE FAILURE POINTS.
+020996*----------------------------------------------------------*
+020997 1000-EXIT.
+020998     IF RETURN-CODE NOT = 0
+020999         STOP RUN
+021000     END-IF.
+
+021010*----------------------------------------------------------*
+021050* 1400-LOAD-RULES-TABLE - LOADS THE DIVISOR/LABEL RULES INTO
+021100*                         FB-RULES-TABLE FROM RULES-FILE.
+021150*----------------------------------------------------------*
+021200 1400-LOAD-RULES-TABLE.
+021210     OPEN INPUT RULES-FILE
+021220     IF FB-RULES-FILE-STATUS NOT = "00"
+021230         DISPLAY "FIZZ-BUZZ: RULES-FILE WOULD NOT OPEN, STATUS "
+021235             FB-RULES-FILE-STATUS
+021240         MOVE 52 TO RETURN-CODE
+021245         GO TO 1400-EXIT
+021250     END-IF
+021300     PERFORM 1410-READ-RULE-RECORD
+021350     PERFORM 1420-STORE-RULE-ENTRY UNTIL FB-RULES-EOF
+021400     CLOSE RULES-FILE.
+
+021405 1400-EXIT.
+021410     EXIT.
+
+021450*----------------------------------------------------------*
+021500* 1410-READ-RULE-RECORD - READS ONE RULES-FILE RECORD.
+021550*----------------------------------------------------------*
+021600 1410-READ-RULE-RECORD.
+021650     READ RULES-FILE
+021700         AT END
+021750             SET FB-RULES-EOF TO TRUE
+021800     END-READ.
+
+021850*----------------------------------------------------------*
+021900* 1420-STORE-RULE-ENTRY - ADDS ONE RULE TO FB-RULES-TABLE.
+021950*----------------------------------------------------------*
+022000 1420-STORE-RULE-ENTRY.
+022050     IF FB-RULE-COUNT >= 10
+022100         DISPLAY "FIZZ-BUZZ: OVER 10 RULES, EXTRA RULES IGNORED"
+022150         SET FB-RULES-EOF TO TRUE
+022200     ELSE IF FB-RULES-REC-DIVISOR = 0
+022250         DISPLAY "FIZZ-BUZZ: RULE WITH ZERO DIVISOR IGNORED"
+022300         PERFORM 1410-READ-RULE-RECORD
+022350     ELSE
+022400         ADD 1 TO FB-RULE-COUNT
+022450         SET FB-RULE-IDX TO FB-RULE-COUNT
+022500         MOVE FB-RULES-REC-DIVISOR
+022550             TO FB-RULE-DIVISOR (FB-RULE-IDX)
+022600         MOVE FB-RULES-REC-LABEL
+022650             TO FB-RULE-LABEL (FB-RULE-IDX)
+022700         PERFORM 1410-READ-RULE-RECORD
+022750     END-IF.
+
+022800*----------------------------------------------------------*
+022850* 1500-READ-LAST-CHECKPOINT - READS CHECKPOINT-FILE (IF ANY
+022900*                             EXISTS FROM A PRIOR ABENDED RUN)
+022950*                             AND RESUMES FROM THE LAST
+023000*                             CHECKPOINT RECORD WRITTEN.
+023050*----------------------------------------------------------*
+023100 1500-READ-LAST-CHECKPOINT.
+023150     OPEN INPUT CHECKPOINT-FILE
+023200     PERFORM 1510-READ-CHECKPOINT-RECORD
+023250     PERFORM 1520-SAVE-CHECKPOINT UNTIL FB-CKPT-EOF
+023300     CLOSE CHECKPOINT-FILE
+023350     IF FB-RESUME-COUNTER > 0
+023400         SET FB-IS-RESTART TO TRUE
+023450     END-IF.
+
+023500*----------------------------------------------------------*
+023550* 1510-READ-CHECKPOINT-RECORD - READS ONE CHECKPOINT-FILE
+023600*                               RECORD.
+023650*----------------------------------------------------------*
+023700 1510-READ-CHECKPOINT-RECORD.
+023750     READ CHECKPOINT-FILE
+023800         AT END
+023850             SET FB-CKPT-EOF TO TRUE
+023900     END-READ.
+
+023950*----------------------------------------------------------*
+024000* 1520-SAVE-CHECKPOINT - REMEMBERS THE MOST RECENT CHECKPOINT
+024050*                        COUNTER SEEN SO FAR.
+024100*----------------------------------------------------------*
+024150 1520-SAVE-CHECKPOINT.
+024200     MOVE FB-CKPT-COUNTER           TO FB-RESUME-COUNTER
+024250     MOVE FB-CKPT-CONTROL-POS       TO FB-RESUME-CONTROL-POS
+024300     MOVE FB-CKPT-RANGE-START       TO FB-RESUME-RANGE-START
+024350     MOVE FB-CKPT-RANGE-END         TO FB-RESUME-RANGE-END
+024400     MOVE FB-CKPT-PAGE-NUMBER       TO FB-RESUME-PAGE-NUMBER
+024450     MOVE FB-CKPT-PAGE-LINE-COUNT   TO FB-RESUME-PAGE-LINE-COUNT
+024500     MOVE FB-CKPT-REPORT-LINE-NO    TO FB-RESUME-REPORT-LINE-NO
+024550     MOVE FB-CKPT-REPORT-PHYS-LINES TO FB-RESUME-REPORT-PHYS-LINES
+024560     MOVE FB-CKPT-GRAND-TOTAL       TO FB-RESUME-GRAND-TOTAL
+024570     MOVE FB-CKPT-RANGE-NUMBER      TO FB-RESUME-RANGE-NUMBER
+024580     MOVE FB-CKPT-FIRST-RANGE-START TO FB-RESUME-FIRST-RANGE-START
+024600     PERFORM 1510-READ-CHECKPOINT-RECORD.
+
+024650*----------------------------------------------------------*
+024700* 1600-READ-CONTROL-RECORD - READS ONE PARM-FILE CONTROL
+024750*                            RECORD AND LOADS ITS START/END
+024800*                            INTO FB-RANGE-START AND N FOR
+024850*                            1700-PROCESS-CONTROL-FILE.
+024900*----------------------------------------------------------*
+024950 1600-READ-CONTROL-RECORD.
+025000     READ PARM-FILE
+025050         AT END
+025100             SET FB-PARM-EOF TO TRUE
+025150     END-READ
+025200     IF NOT FB-PARM-EOF
+025250         ADD 1 TO FB-CONTROL-POSITION
+025300         MOVE FB-PARM-START TO FB-RANGE-START
+025350         MOVE FB-PARM-END   TO N
+025400     END-IF.
+
+025450*----------------------------------------------------------*
+025500* 1650-SKIP-TO-RESUME-RANGE - ON A CHECKPOINT RESTART, ADVANCES
+025550*                             PAST ANY CONTROL-FILE RANGES THE
+025600*                             ABENDED RUN ALREADY COMPLETED, SO
+025650*                             PROCESSING RESUMES ON THE SAME
+025700*                             RANGE THE CHECKPOINT WAS WRITTEN
+025750*                             FOR RATHER THAN ALWAYS THE FIRST
+025800*                             ONE. REJECTS THE RESTART IF THE
+025850*                             CHECKPOINTED RANGE NO LONGER EXISTS
+025900*                             OR THE CONTROL FILE HAS BEEN
+025950*                             CHANGED SINCE THE CHECKPOINT WAS
+026000*                             WRITTEN.
+026050*----------------------------------------------------------*
+026100 1650-SKIP-TO-RESUME-RANGE.
+026150     PERFORM 1600-READ-CONTROL-RECORD
+026200         UNTIL FB-PARM-EOF
+026250            OR FB-CONTROL-POSITION = FB-RESUME-CONTROL-POS
+026300     IF FB-PARM-EOF
+026350         DISPLAY "FIZZ-BUZZ: CHECKPOINT RANGE NOT FOUND IN "
+026400             "CONTROL FILE"
+026450         MOVE 36 TO RETURN-CODE
+026500         GO TO 1650-EXIT
+026550     END-IF
+026600     IF FB-RANGE-START NOT = FB-RESUME-RANGE-START
+026650        OR N NOT = FB-RESUME-RANGE-END
+026700         DISPLAY "FIZZ-BUZZ: CONTROL FILE DOES NOT MATCH LAST "
+026750             "CHECKPOINT"
+026800         MOVE 40 TO RETURN-CODE
+026850         GO TO 1650-EXIT
+026900     END-IF
+026950     COMPUTE FB-RANGE-START = FB-RESUME-COUNTER + 1.
+027000 1650-EXIT.
+027050     IF RETURN-CODE NOT = 0
+027100         PERFORM 8000-TERMINATE
+027150         STOP RUN
+027200     END-IF.
+
+027250*----------------------------------------------------------*
+027300* 1680-TRUNCATE-RESTART-FILES - ON A CHECKPOINT RESTART, DROPS
+027350*                               THE REPORT-FILE AND EXTRACT-FILE
+027400*                               RECORDS THE ABENDED RUN WROTE
+027450*                               AFTER THE LAST CHECKPOINT, SO
+027500*                               RESUMING FROM THAT CHECKPOINT
+027550*                               DOES NOT DUPLICATE THEM IN THE
+027600*                               APPENDED FILE. REPORT-FILE AND
+027650*                               EXTRACT-FILE MUST BE REOPENED
+027700*                               INPUT TO BE READ BACK FOR THE
+027750*                               COPY, SO THEY ARE CLOSED AND
+027800*                               RE-OPENED EXTEND AROUND IT.
+027850*----------------------------------------------------------*
+027900 1680-TRUNCATE-RESTART-FILES.
+027950     CLOSE REPORT-FILE
+028000     CLOSE EXTRACT-FILE
+028050     PERFORM 1681-TRUNCATE-REPORT-FILE
+028100     PERFORM 1685-TRUNCATE-EXTRACT-FILE
+028150     OPEN EXTEND REPORT-FILE
+028200     OPEN EXTEND EXTRACT-FILE.
+
+028250*----------------------------------------------------------*
+028300* 1681-TRUNCATE-REPORT-FILE - COPIES REPORT-FILE'S FIRST
+028350*                             FB-RESUME-REPORT-PHYS-LINES RECORDS
+028400*                             (ITS STATE AS OF THE LAST
+028450*                             CHECKPOINT) TO A SCRATCH FILE, THEN
+028500*                             SWAPS THE SCRATCH FILE IN AS
+028550*                             REPORT-FILE. COBOL LINE SEQUENTIAL
+028600*                             FILES HAVE NO NATIVE MID-FILE
+028650*                             TRUNCATE, SO CBL_DELETE_FILE AND
+028700*                             CBL_RENAME_FILE DO THE SWAP.
+028750*----------------------------------------------------------*
+028800 1681-TRUNCATE-REPORT-FILE.
+028850     MOVE 0 TO FB-COPY-LINE-COUNT
+028900     MOVE "N" TO FB-REPORT-COPY-EOF-SW
+028950     OPEN INPUT REPORT-FILE
+029000     OPEN OUTPUT REPORT-SCRATCH-FILE
+029050     PERFORM 1682-COPY-REPORT-LINE
+029100         UNTIL FB-REPORT-COPY-EOF
+029150            OR FB-COPY-LINE-COUNT >= FB-RESUME-REPORT-PHYS-LINES
+029200     CLOSE REPORT-FILE
+029250     CLOSE REPORT-SCRATCH-FILE
+029300     CALL "CBL_DELETE_FILE" USING FB-SCRATCH-NEW-RPT
+029350         RETURNING FB-SCRATCH-RC
+029400     CALL "CBL_RENAME_FILE" USING FB-SCRATCH-OLD-RPT
+029450         FB-SCRATCH-NEW-RPT
+029500         RETURNING FB-SCRATCH-RC
+029550     IF FB-SCRATCH-RC NOT = 0
+029600         DISPLAY "FIZZ-BUZZ: REPORT FILE RENAME FAILED"
+029650     END-IF.
+
+029700*----------------------------------------------------------*
+029750* 1682-COPY-REPORT-LINE - COPIES ONE REPORT-FILE RECORD TO
+029800*                         REPORT-SCRATCH-FILE.
+029850*----------------------------------------------------------*
+029900 1682-COPY-REPORT-LINE.
+029950     READ REPORT-FILE
+030000         AT END
+030050             SET FB-REPORT-COPY-EOF TO TRUE
+030100     END-READ
+030150     IF NOT FB-REPORT-COPY-EOF
+030200         ADD 1 TO FB-COPY-LINE-COUNT
+030250         MOVE FB-REPORT-RECORD TO FB-REPORT-SCRATCH-RECORD
+030300         INSPECT FB-REPORT-SCRATCH-RECORD
+030350             REPLACING ALL FB-FF-CHAR BY SPACE
+030400         WRITE FB-REPORT-SCRATCH-RECORD
+030450     END-IF.
+
+030500*----------------------------------------------------------*
+030550* 1685-TRUNCATE-EXTRACT-FILE - SAME AS 1681-TRUNCATE-REPORT-FILE,
+030600*                              FOR EXTRACT-FILE. EXTRACT-FILE
+030650*                              HAS NO HEADERS AND WRITES EXACTLY
+030700*                              ONE RECORD PER PROCESSED COUNTER
+030750*                              VALUE IN LOCKSTEP WITH REPORT-FILE
+030800*                              DETAIL LINES, SO
+030850*                              FB-RESUME-REPORT-LINE-NO (THE
+030900*                              CHECKPOINTED DETAIL-LINE COUNT)
+030950*                              DOUBLES AS EXTRACT-FILE'S RETAINED
+031000*                              RECORD COUNT.
+031050*----------------------------------------------------------*
+031100 1685-TRUNCATE-EXTRACT-FILE.
+031150     MOVE 0 TO FB-COPY-LINE-COUNT
+031200     MOVE "N" TO FB-EXTRACT-COPY-EOF-SW
+031250     OPEN INPUT EXTRACT-FILE
+031300     OPEN OUTPUT EXTRACT-SCRATCH-FILE
+031350     PERFORM 1686-COPY-EXTRACT-LINE
+031400         UNTIL FB-EXTRACT-COPY-EOF
+031450            OR FB-COPY-LINE-COUNT >= FB-RESUME-REPORT-LINE-NO
+031500     CLOSE EXTRACT-FILE
+031550     CLOSE EXTRACT-SCRATCH-FILE
+031600     CALL "CBL_DELETE_FILE" USING FB-SCRATCH-NEW-EXT
+031650         RETURNING FB-SCRATCH-RC
+031700     CALL "CBL_RENAME_FILE" USING FB-SCRATCH-OLD-EXT
+031750         FB-SCRATCH-NEW-EXT
+031800         RETURNING FB-SCRATCH-RC
+031850     IF FB-SCRATCH-RC NOT = 0
+031900         DISPLAY "FIZZ-BUZZ: EXTRACT FILE RENAME FAILED"
+031950     END-IF.
+
+032000*----------------------------------------------------------*
+032050* 1686-COPY-EXTRACT-LINE - COPIES ONE EXTRACT-FILE RECORD TO
+032100*                          EXTRACT-SCRATCH-FILE.
+032150*----------------------------------------------------------*
+032200 1686-COPY-EXTRACT-LINE.
+032250     READ EXTRACT-FILE
+032300         AT END
+032350             SET FB-EXTRACT-COPY-EOF TO TRUE
+032400     END-READ
+032450     IF NOT FB-EXTRACT-COPY-EOF
+032500         ADD 1 TO FB-COPY-LINE-COUNT
+032550         MOVE FB-EXTRACT-RECORD TO FB-EXTRACT-SCRATCH-RECORD
+032600         INSPECT FB-EXTRACT-SCRATCH-RECORD
+032650             REPLACING ALL FB-FF-CHAR BY SPACE
+032700         WRITE FB-EXTRACT-SCRATCH-RECORD
+032750     END-IF.
+
+032800*----------------------------------------------------------*
+032850* 1700-PROCESS-CONTROL-FILE - RUNS ONE START/END RANGE FROM
+032900*                             THE CONTROL FILE, THEN PRIMES
+032950*                             THE NEXT CONTROL RECORD. ONE
+033000*                             SUBMISSION THIS WAY COVERS EVERY
+033050*                             RANGE THE CONTROL FILE LISTS.
+033100*----------------------------------------------------------*
+033150 1700-PROCESS-CONTROL-FILE.
+033200     ADD 1 TO FB-RANGE-NUMBER
+033250     PERFORM 2000-CHECK-INPUT-VALUE THRU 2000-EXIT
+033300     IF NOT FB-FIRST-RANGE-SEEN
+033350         MOVE FB-RANGE-START TO FB-FIRST-RANGE-START
+033400         SET FB-FIRST-RANGE-SEEN TO TRUE
+033450     END-IF
+033500     PERFORM 1750-RESET-RANGE-STATISTICS
+033550     PERFORM 3550-WRITE-RANGE-HEADING
+033600     PERFORM 3000-DISPLAY-FIZZ-BUZZES
+033650     PERFORM 1600-READ-CONTROL-RECORD.
+
+033700*----------------------------------------------------------*
+033750* 1750-RESET-RANGE-STATISTICS - ZEROES FB-STATISTICS BEFORE
+033800*                               EACH RANGE SO THE TRAILER
+033850*                               WRITTEN AT THE END OF
+033900*                               3000-DISPLAY-FIZZ-BUZZES
+033950*                               REPORTS THAT RANGE ALONE.
+034000*----------------------------------------------------------*
+034050 1750-RESET-RANGE-STATISTICS.
+034100     MOVE 0 TO FB-FIZZ-ONLY-COUNT
+034150     MOVE 0 TO FB-BUZZ-ONLY-COUNT
+034200     MOVE 0 TO FB-FIZZBUZZ-COUNT
+034250     MOVE 0 TO FB-OTHER-COUNT
+034300     MOVE 0 TO FB-PLAIN-COUNT
+034350     MOVE 0 TO FB-TOTAL-COUNT.
+
+034400*----------------------------------------------------------*
+034450* 2000-CHECK-INPUT-VALUE - VALIDATES THE PARAMETER BEFORE
+034500*                          THE MAIN PROCESSING LOOP RUNS. EACH
+034550*                          FAILURE GETS ITS OWN MESSAGE AND
+034600*                          RETURN-CODE SO THE SCHEDULER CAN TELL
+034650*                          ONE FAILURE REASON FROM ANOTHER.
+034700*----------------------------------------------------------*
+034750 2000-CHECK-INPUT-VALUE.
+034800     IF N IS NOT NUMERIC
+034850         DISPLAY "FIZZ-BUZZ: N IS NOT NUMERIC"
+034900         MOVE 16 TO RETURN-CODE
+034950         GO TO 2000-EXIT
+035000     END-IF
+035050     IF N < 0
+035100         DISPLAY "FIZZ-BUZZ: N IS NEGATIVE"
+035150         MOVE 12 TO RETURN-CODE
+035200         GO TO 2000-EXIT
+035250     END-IF
+035300     IF N = 0
+035350         DISPLAY "FIZZ-BUZZ: N IS ZERO"
+035400         MOVE 8 TO RETURN-CODE
+035450         GO TO 2000-EXIT
+035500     END-IF
+035550     PERFORM 2040-COUNT-N-DIGITS
+035600     IF FB-N-DIGIT-COUNT > MAX-LENGTH
+035650         DISPLAY "FIZZ-BUZZ: N IS TOO LARGE FOR THE REPORT FIELD"
+035700         MOVE 20 TO RETURN-CODE
+035750         GO TO 2000-EXIT
+035800     END-IF
+035850     IF FB-RANGE-START IS NOT NUMERIC
+035900         DISPLAY "FIZZ-BUZZ: START IS NOT NUMERIC"
+035950         MOVE 24 TO RETURN-CODE
+036000         GO TO 2000-EXIT
+036050     END-IF
+036100     IF FB-RANGE-START < 0
+036150         DISPLAY "FIZZ-BUZZ: START IS NEGATIVE"
+036200         MOVE 28 TO RETURN-CODE
+036250         GO TO 2000-EXIT
+036300     END-IF
+036350     IF FB-RANGE-START > N
+036400         DISPLAY "FIZZ-BUZZ: START IS GREATER THAN END"
+036450         MOVE 32 TO RETURN-CODE
+036500         GO TO 2000-EXIT
+036550     END-IF
+036600     GO TO 2000-EXIT.
+
+036650*----------------------------------------------------------*
+036700* 2040-COUNT-N-DIGITS - COUNTS HOW MANY DIGITS N'S ACTUAL VALUE
+036750*                       OCCUPIES, FOR THE "N TOO LARGE" CHECK
+036800*                       ABOVE. A REAL COUNT OF N'S MAGNITUDE,
+036850*                       NOT JUST A COMPARISON OF TWO PICTURE
+036900*                       CLAUSE WIDTHS, SO THE CHECK STAYS
+036950*                       MEANINGFUL IF N OR MAX-LENGTH'S FIELD
+037000*                       SIZE CHANGES LATER.
+037050*----------------------------------------------------------*
+037100 2040-COUNT-N-DIGITS.
+037150     MOVE 0 TO FB-N-DIGIT-COUNT
+037200     IF N < 0
+037250         COMPUTE FB-N-DIGIT-WORK = N * -1
+037300     ELSE
+037350         COMPUTE FB-N-DIGIT-WORK = N
+037400     END-IF
+037450     PERFORM 2045-COUNT-N-DIGITS-STEP UNTIL FB-N-DIGIT-WORK = 0.
+
+037500*----------------------------------------------------------*
+037550* 2045-COUNT-N-DIGITS-STEP - STRIPS ONE DECIMAL DIGIT FROM
+037600*                            FB-N-DIGIT-WORK AND COUNTS IT.
+037650*----------------------------------------------------------*
+037700 2045-COUNT-N-DIGITS-STEP.
+037750     DIVIDE FB-N-DIGIT-WORK BY 10 GIVING FB-N-DIGIT-WORK
+037800     ADD 1 TO FB-N-DIGIT-COUNT.
+
+037850 2000-EXIT.
+037900     IF RETURN-CODE NOT = 0
+037950         PERFORM 8000-TERMINATE
+038000         STOP RUN
+038050     END-IF.
+
+038100*----------------------------------------------------------*
+038150* 3000-DISPLAY-FIZZ-BUZZES - DRIVES THE MAIN PROCESSING LOOP.
+038200*----------------------------------------------------------*
+038250 3000-DISPLAY-FIZZ-BUZZES.
+038300     DISPLAY 0000
+038350     MOVE FB-RANGE-START TO COUNTER
+038400     PERFORM 3100-DISPLAY-FIZZ-BUZZ UNTIL COUNTER > N
+038450     PERFORM 4000-WRITE-TRAILER.
+
+038500*----------------------------------------------------------*
+038550* 3100-DISPLAY-FIZZ-BUZZ - BUILDS AND PRINTS ONE OUTPUT LINE.
+038600*----------------------------------------------------------*
+038650 3100-DISPLAY-FIZZ-BUZZ.
+038700     MOVE SPACES TO OUTPUT-STRING-CONC
+038750     MOVE SPACES TO FB-BUILD-STRING
+038800     MOVE 1 TO FB-BUILD-PTR
+038850     MOVE "N" TO FB-MATCHED-RULE1-SW
+038900     MOVE "N" TO FB-MATCHED-RULE2-SW
+038950     MOVE "N" TO FB-MATCHED-OTHER-SW
+039000     MOVE ZERO TO FB-EXTR-REM-RULE1
+039050     MOVE ZERO TO FB-EXTR-REM-RULE2
+039100     PERFORM 3110-APPLY-RULE
+039150         VARYING FB-RULE-IDX FROM 1 BY 1
+039200         UNTIL FB-RULE-IDX > FB-RULE-COUNT
+039250     IF FB-BUILD-STRING IS EQUAL TO SPACES
+039300         MOVE COUNTER TO OUTPUT-STRING-CONC
+039350     ELSE
+039400         MOVE FB-BUILD-STRING TO OUTPUT-STRING-CONC
+039450     END-IF
+039500     PERFORM 3120-TALLY-STATISTICS
+039550     PERFORM 3200-TRIM-STRING
+039600     DISPLAY OUTPUT-STRING-CONC
+039650     PERFORM 3400-WRITE-REPORT-LINE
+039700     PERFORM 3600-WRITE-EXTRACT-LINE
+039750     PERFORM 3700-WRITE-LOOKUP-RECORD
+039800     DIVIDE COUNTER BY FB-CKPT-INTERVAL
+039850         GIVING FB-CKPT-QUOT REMAINDER FB-CKPT-REM
+039900     IF FB-CKPT-REM = 0
+039950         PERFORM 3300-WRITE-CHECKPOINT
+040000     END-IF
+040050     COMPUTE COUNTER = COUNTER + 1.
+
+040100*----------------------------------------------------------*
+040150* 3120-TALLY-STATISTICS - CLASSIFIES THE LINE JUST BUILT INTO
+040200*                         ONE OF THE END-OF-RUN COUNTERS.
+040250*----------------------------------------------------------*
+040300 3120-TALLY-STATISTICS.
+040350     ADD 1 TO FB-TOTAL-COUNT
+040400     ADD 1 TO FB-GRAND-TOTAL-COUNT
+040450     IF FB-MATCHED-RULE1 AND FB-MATCHED-RULE2
+040500         ADD 1 TO FB-FIZZBUZZ-COUNT
+040550     ELSE IF FB-MATCHED-RULE1
+040600         ADD 1 TO FB-FIZZ-ONLY-COUNT
+040650     ELSE IF FB-MATCHED-RULE2
+040700         ADD 1 TO FB-BUZZ-ONLY-COUNT
+040750     ELSE IF FB-MATCHED-OTHER
+040800         ADD 1 TO FB-OTHER-COUNT
+040850     ELSE
+040900         ADD 1 TO FB-PLAIN-COUNT
+040950     END-IF.
+
+041000*----------------------------------------------------------*
+041050* 3300-WRITE-CHECKPOINT - APPENDS A CHECKPOINT RECORD SO A
+041100*                         RESTART CAN RESUME WITHOUT REDOING
+041150*                         THE WHOLE RUN.
+041200*----------------------------------------------------------*
+041250 3300-WRITE-CHECKPOINT.
+041300     MOVE SPACES TO FB-CKPT-RECORD
+041350     MOVE FB-CONTROL-POSITION    TO FB-CKPT-CONTROL-POS
+041400     MOVE FB-RANGE-START         TO FB-CKPT-RANGE-START
+041450     MOVE N                      TO FB-CKPT-RANGE-END
+041500     MOVE COUNTER TO FB-CKPT-COUNTER
+041550     MOVE FB-PAGE-NUMBER         TO FB-CKPT-PAGE-NUMBER
+041600     MOVE FB-PAGE-LINE-COUNT     TO FB-CKPT-PAGE-LINE-COUNT
+041650     MOVE FB-REPORT-LINE-NO      TO FB-CKPT-REPORT-LINE-NO
+041700     MOVE FB-REPORT-PHYS-LINES   TO FB-CKPT-REPORT-PHYS-LINES
+041710     MOVE FB-GRAND-TOTAL-COUNT   TO FB-CKPT-GRAND-TOTAL
+041720     MOVE FB-RANGE-NUMBER        TO FB-CKPT-RANGE-NUMBER
+041730     MOVE FB-FIRST-RANGE-START   TO FB-CKPT-FIRST-RANGE-START
+041750     ACCEPT FB-CKPT-TIME FROM TIME
+041800     WRITE FB-CKPT-RECORD.
+
+041850*----------------------------------------------------------*
+041900* 3350-CLEAR-CHECKPOINT-FILE - EMPTIES CHECKPOINT-FILE AT THE
+041950*                              END OF ANY ORDERLY RUN (NORMAL
+042000*                              COMPLETION OR A VALIDATION
+042050*                              FAILURE), SO THE NEXT RUN DOES NOT
+042100*                              MISTAKE THIS RUN'S CHECKPOINTS -
+042150*                              OR A STALE CHECKPOINT LEFT BY A
+042200*                              RANGE THAT RAN BEFORE A LATER
+042250*                              RANGE FAILED VALIDATION - FOR AN
+042300*                              ABENDED RUN TO RESUME FROM.
+042350*----------------------------------------------------------*
+042400 3350-CLEAR-CHECKPOINT-FILE.
+042450     OPEN OUTPUT CHECKPOINT-FILE
+042500     CLOSE CHECKPOINT-FILE.
+
+042550*----------------------------------------------------------*
+042600* 3110-APPLY-RULE - TESTS COUNTER AGAINST ONE RULES-TABLE
+042650*                   ENTRY AND APPENDS ITS LABEL WHEN IT FIRES.
+042700*                   FIZZ/BUZZ CLASSIFICATION IS KEYED OFF THE
+042750*                   RULE'S DIVISOR VALUE (3 OR 5), NOT ITS
+042800*                   POSITION IN THE TABLE, SO REORDERING
+042850*                   RULES-FILE CANNOT MISLABEL THE EXTRACT,
+042900*                   LOOKUP, OR TRAILER FIELDS.
+042950*----------------------------------------------------------*
+043000 3110-APPLY-RULE.
+043050     DIVIDE COUNTER BY FB-RULE-DIVISOR (FB-RULE-IDX)
+043100         GIVING FB-RULE-QUOT REMAINDER REM
+043150     IF FB-RULE-DIVISOR (FB-RULE-IDX) = 3
+043200         MOVE REM TO FB-EXTR-REM-RULE1
+043250     END-IF
+043260     IF FB-RULE-DIVISOR (FB-RULE-IDX) = 5
+043300         MOVE REM TO FB-EXTR-REM-RULE2
+043350     END-IF
+043400     IF REM = 0
+043450         STRING FB-RULE-LABEL (FB-RULE-IDX) DELIMITED BY SPACE
+043500             INTO FB-BUILD-STRING
+043550             WITH POINTER FB-BUILD-PTR
+043600         IF FB-RULE-DIVISOR (FB-RULE-IDX) = 3
+043650             MOVE "Y" TO FB-MATCHED-RULE1-SW
+043700         ELSE IF FB-RULE-DIVISOR (FB-RULE-IDX) = 5
+043750             MOVE "Y" TO FB-MATCHED-RULE2-SW
+043800         ELSE
+043850             MOVE "Y" TO FB-MATCHED-OTHER-SW
+043900         END-IF
+043950     END-IF.
+
+044000*----------------------------------------------------------*
+044050* 3200-TRIM-STRING - LEFT-JUSTIFIES OUTPUT-STRING-CONC.
+044100*----------------------------------------------------------*
+044150 3200-TRIM-STRING.
+044200     PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-LENGTH OR
+044250         OUTPUT-STRING-CONC (I:1) NOT = ' '
+044300             CONTINUE
+044350     END-PERFORM
+044400     IF I <= MAX-LENGTH
+044450         MOVE OUTPUT-STRING-CONC (I: MAX-LENGTH - I + 1) TO
+044500             OUTPUT-STRING-CONC
+044550     END-IF.
+
+044600*----------------------------------------------------------*
+044650* 3400-WRITE-REPORT-LINE - WRITES ONE DETAIL LINE TO THE
+044700*                          REPORT FILE, BREAKING TO A NEW
+044750*                          PAGE AND REPRINTING HEADERS WHEN
+044800*                          THE CURRENT PAGE IS FULL.
+044850*----------------------------------------------------------*
+044900 3400-WRITE-REPORT-LINE.
+044950     IF FB-PAGE-LINE-COUNT = 0 OR
+045000        FB-PAGE-LINE-COUNT >= FB-LINES-PER-PAGE
+045050         PERFORM 3500-WRITE-REPORT-HEADERS
+045100     END-IF
+045150     ADD 1 TO FB-REPORT-LINE-NO
+045200     ADD 1 TO FB-PAGE-LINE-COUNT
+045250     MOVE FB-REPORT-LINE-NO TO FB-RPT-LINE-NO
+045300     MOVE COUNTER            TO FB-RPT-COUNTER
+045350     MOVE OUTPUT-STRING-CONC TO FB-RPT-RESULT
+045400     MOVE FB-REPORT-DETAIL-LINE TO FB-REPORT-RECORD
+045450     WRITE FB-REPORT-RECORD AFTER ADVANCING 1 LINE
+045500     ADD 1 TO FB-REPORT-PHYS-LINES.
+
+045550*----------------------------------------------------------*
+045600* 3600-WRITE-EXTRACT-LINE - WRITES ONE RECORD TO EXTRACT-FILE
+045650*                           WITH COUNTER, THE MOD-3 AND MOD-5
+045700*                           REMAINDERS, AND THE RESULT LABEL AS
+045750*                           SEPARATE FIELDS FOR DOWNSTREAM LOADS.
+045800*----------------------------------------------------------*
+045850 3600-WRITE-EXTRACT-LINE.
+045900     MOVE SPACES TO FB-EXTRACT-RECORD
+045950     MOVE COUNTER              TO FB-EXTR-COUNTER
+046000     MOVE FB-EXTR-REM-RULE1    TO FB-EXTR-REM3
+046050     MOVE FB-EXTR-REM-RULE2    TO FB-EXTR-REM5
+046100     MOVE OUTPUT-STRING-CONC   TO FB-EXTR-LABEL
+046150     WRITE FB-EXTRACT-RECORD.
+
+046200*----------------------------------------------------------*
+046250* 3700-WRITE-LOOKUP-RECORD - WRITES THE SAME RESULT TO
+046300*                            LOOKUP-FILE, KEYED ON COUNTER, FOR
+046350*                            AD HOC KEYED LOOKUP OF ONE NUMBER.
+046400*                            ACCESS IS DYNAMIC SO AN OVERLAPPING
+046450*                            CONTROL-FILE RANGE (A RE-RUN, OR AN
+046500*                            OPERATOR MISTAKE) CAN PRESENT A
+046550*                            COUNTER ALREADY ON FILE FROM AN
+046600*                            EARLIER RANGE; INVALID KEY REWRITES
+046650*                            THAT EXISTING RECORD IN PLACE RATHER
+046700*                            THAN ABENDING ON THE DUPLICATE KEY.
+046750*----------------------------------------------------------*
+046800 3700-WRITE-LOOKUP-RECORD.
+046850     MOVE SPACES TO FB-LOOKUP-RECORD
+046900     MOVE COUNTER              TO FB-LOOKUP-COUNTER
+046950     MOVE FB-EXTR-REM-RULE1    TO FB-LOOKUP-REM3
+047000     MOVE FB-EXTR-REM-RULE2    TO FB-LOOKUP-REM5
+047050     MOVE OUTPUT-STRING-CONC   TO FB-LOOKUP-LABEL
+047100     WRITE FB-LOOKUP-RECORD
+047150         INVALID KEY
+047200             REWRITE FB-LOOKUP-RECORD
+047250     END-WRITE.
+
+047300*----------------------------------------------------------*
+047350* 3500-WRITE-REPORT-HEADERS - STARTS A NEW PAGE WITH THE
+047400*                             RUN-DATE AND COLUMN HEADINGS.
+047450*----------------------------------------------------------*
+047500 3500-WRITE-REPORT-HEADERS.
+047550     ADD 1 TO FB-PAGE-NUMBER
+047600     MOVE FB-RUN-DATE-DISPLAY TO FB-HDG1-DATE
+047650     MOVE FB-PAGE-NUMBER      TO FB-HDG1-PAGE
+047700     MOVE FB-REPORT-HEADING-1 TO FB-REPORT-RECORD
+047750     WRITE FB-REPORT-RECORD AFTER ADVANCING PAGE
+047800     ADD 1 TO FB-REPORT-PHYS-LINES
+047850     MOVE FB-REPORT-HEADING-2 TO FB-REPORT-RECORD
+047900     WRITE FB-REPORT-RECORD AFTER ADVANCING 2 LINES
+047950     ADD 1 TO FB-REPORT-PHYS-LINES
+048000     MOVE 0 TO FB-PAGE-LINE-COUNT.
+
+048050*----------------------------------------------------------*
+048100* 3550-WRITE-RANGE-HEADING - MARKS THE START OF A NEW
+048150*                            CONTROL-FILE RANGE'S OUTPUT SECTION.
+048200*                            SHARES 3500-WRITE-REPORT-HEADERS'S
+048250*                            PAGE BREAK RATHER THAN TAKING ONE OF
+048300*                            ITS OWN, SO A RANGE DOES NOT PRINT A
+048350*                            NEARLY-BLANK PAGE AHEAD OF ITS FIRST
+048400*                            DETAIL PAGE.
+048450*----------------------------------------------------------*
+048500 3550-WRITE-RANGE-HEADING.
+048550     PERFORM 3500-WRITE-REPORT-HEADERS
+048600     MOVE FB-RANGE-NUMBER     TO FB-RHDG-NUMBER
+048650     MOVE FB-RANGE-START      TO FB-RHDG-START
+048700     MOVE N                   TO FB-RHDG-END
+048750     MOVE FB-RANGE-HEADING-LINE TO FB-REPORT-RECORD
+048800     WRITE FB-REPORT-RECORD AFTER ADVANCING 1 LINE
+048850     ADD 1 TO FB-REPORT-PHYS-LINES
+048900     ADD 1 TO FB-PAGE-LINE-COUNT.
+
+048950*----------------------------------------------------------*
+049000* 4000-WRITE-TRAILER - WRITES THE END-OF-RUN STATISTICS
+049050*                      TRAILER TO THE REPORT AND THE CONSOLE.
+049100*----------------------------------------------------------*
+049150 4000-WRITE-TRAILER.
+049200     MOVE FB-TOTAL-COUNT    TO FB-TRL-TOTAL
+049250     MOVE FB-FIZZ-ONLY-COUNT TO FB-TRL-FIZZ
+049300     MOVE FB-BUZZ-ONLY-COUNT TO FB-TRL-BUZZ
+049350     MOVE FB-FIZZBUZZ-COUNT TO FB-TRL-FIZZBUZZ
+049400     MOVE FB-OTHER-COUNT    TO FB-TRL-OTHER
+049450     MOVE FB-PLAIN-COUNT    TO FB-TRL-PLAIN
+049500     DISPLAY FB-TRAILER-LINE-1
+049550     DISPLAY FB-TRAILER-LINE-2
+049600     MOVE FB-TRAILER-LINE-1 TO FB-REPORT-RECORD
+049650     WRITE FB-REPORT-RECORD AFTER ADVANCING 2 LINES
+049700     ADD 1 TO FB-REPORT-PHYS-LINES
+049750     MOVE FB-TRAILER-LINE-2 TO FB-REPORT-RECORD
+049800     WRITE FB-REPORT-RECORD AFTER ADVANCING 1 LINE
+049850     ADD 1 TO FB-REPORT-PHYS-LINES.
+
+049900*----------------------------------------------------------*
+049950* 8000-TERMINATE - WRITES THE RUN'S AUDIT RECORD AND CLOSES
+050000*                  THE FILES OPENED FOR THE RUN. 8000-TERMINATE
+050050*                  IS ONLY EVER REACHED BY AN ORDERLY END OF THE
+050100*                  JOB (NORMAL COMPLETION OR A 2000-EXIT
+050150*                  VALIDATION FAILURE), NEVER BY AN ABEND, SO
+050200*                  CHECKPOINT-FILE IS ALWAYS CLEARED HERE
+050250*                  REGARDLESS OF RETURN-CODE - A VALIDATION
+050300*                  FAILURE PARTWAY THROUGH A MULTI-RANGE RUN MUST
+050350*                  NOT LEAVE A STALE CHECKPOINT BEHIND FOR AN
+050400*                  UNRELATED FUTURE RUN TO MISTAKENLY RESUME.
+050450*----------------------------------------------------------*
+050500 8000-TERMINATE.
+050550     PERFORM 5000-WRITE-AUDIT-RECORD
+050600     CLOSE REPORT-FILE
+050650     CLOSE CHECKPOINT-FILE
+050700     CLOSE EXTRACT-FILE
+050750     CLOSE LOOKUP-FILE
+050800     PERFORM 3350-CLEAR-CHECKPOINT-FILE.
+
+050850*----------------------------------------------------------*
+050900* 5000-WRITE-AUDIT-RECORD - APPENDS ONE COMPLIANCE-TRAIL
+050950*                           RECORD TO AUDIT-FILE FOR THIS RUN.
+051000*----------------------------------------------------------*
+051050 5000-WRITE-AUDIT-RECORD.
+051100     OPEN EXTEND AUDIT-FILE
+051150     MOVE SPACES TO FB-AUDIT-RECORD
+051200     MOVE FB-RUN-DATE8     TO FB-AUDIT-DATE
+051250     MOVE FB-RUN-TIME      TO FB-AUDIT-TIME
+051300     MOVE FB-RANGE-NUMBER  TO FB-AUDIT-RANGE-COUNT
+051350     MOVE FB-FIRST-RANGE-START TO FB-AUDIT-FIRST-START
+051400     MOVE N                TO FB-AUDIT-N
+051450     MOVE FB-GRAND-TOTAL-COUNT TO FB-AUDIT-RECORD-COUNT
+051500     MOVE RETURN-CODE      TO FB-AUDIT-RETURN-CODE
+051550     WRITE FB-AUDIT-RECORD
+051600     CLOSE AUDIT-FILE.
+
+051650 END PROGRAM FIZZ-BUZZ.
